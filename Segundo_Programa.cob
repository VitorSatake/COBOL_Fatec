@@ -7,22 +7,259 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGG02.
        AUTHOR. MARCIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CUTLIST.DAT has no unit column, unlike the interactive prompt
+      * added by req 011; a shop cut-list workorder is always issued
+      * in centimeters, so CL-LARGURA/CL-ALTURA below are read as
+      * centimeters already and need no WS-FATOR-CONV conversion. This
+      * keeps batch and interactive session totals in the same unit
+      * before they are added together into WS-TOTAL-DIA/
+      * DAILY-TOTAL.DAT.
+           SELECT CUT-LIST-FILE ASSIGN TO "CUTLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUT-STATUS.
+           SELECT AREA-REPORT-FILE ASSIGN TO "AREA-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT DAILY-TOTAL-FILE ASSIGN TO "DAILY-TOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIA-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUT-LIST-FILE.
+       01  CUT-LIST-RECORD.
+      * Already in centimeters -- see note on SELECT CUT-LIST-FILE.
+           05 CL-LARGURA    PIC 9(003).
+           05 CL-ALTURA     PIC 9(003).
+       FD  AREA-REPORT-FILE.
+       01  AREA-REPORT-LINE PIC X(80).
+       FD  AUDIT-LOG-FILE.
+           COPY AUDIT.
+       FD  DAILY-TOTAL-FILE.
+       01  DAILY-TOTAL-RECORD.
+           05 DT-DATA        PIC 9(08).
+           05 FILLER         PIC X(01).
+           05 DT-TOTAL       PIC 9(013)V99.
        WORKING-STORAGE SECTION.
-       77 LARGURA       PIC 9(003) VALUE ZEROS.
-       77 ALTURA        PIC 9(003) VALUE ZEROS.
-       77 AREA-RESULT   PIC 9(006) VALUE ZEROS.
+       77 LARGURA        PIC 9(003) VALUE ZEROS.
+       77 ALTURA         PIC 9(003) VALUE ZEROS.
+       77 AREA-RESULT    PIC 9(011)V99 VALUE ZEROS.
+       77 WS-MODO        PIC X(01) VALUE SPACES.
+       77 WS-CUT-STATUS  PIC X(02) VALUE SPACES.
+       77 WS-REPORT-STATUS PIC X(02) VALUE SPACES.
+       77 WS-AUDIT-STATUS PIC X(02) VALUE SPACES.
+       77 WS-LINHA-NUM   PIC 9(004) VALUE ZEROS.
+       77 WS-FORMA       PIC 9(01) VALUE ZERO.
+       77 WS-PI          PIC 9(01)V9(05) VALUE 3.14159.
+       77 WS-UNIDADE     PIC 9(01) VALUE 1.
+       77 WS-FATOR-CONV  PIC 9(03)V9(04) VALUE 1.
+       77 WS-LARGURA-CM  PIC 9(006)V99 VALUE ZEROS.
+       77 WS-ALTURA-CM   PIC 9(006)V99 VALUE ZEROS.
+       77 WS-DIA-STATUS  PIC X(02) VALUE SPACES.
+       77 WS-DATA-HOJE   PIC 9(08) VALUE ZEROS.
+       77 WS-TOTAL-SESSAO PIC 9(013)V99 VALUE ZEROS.
+       77 WS-TOTAL-DIA   PIC 9(013)V99 VALUE ZEROS.
+       77 WS-OUTRA-PECA  PIC X(01) VALUE 'S'.
 
        PROCEDURE DIVISION.
        INICIO.
+           MOVE ZERO TO WS-TOTAL-SESSAO
+           PERFORM LER-TOTAL-DIA-PARAG
 
-           DISPLAY "Calculo de Area (quadrados/retangulos)"
+           DISPLAY "Calculo de Area (quadrado/retangulo/triangulo/"
+               "circulo)"
+           DISPLAY "Modo: (I)nterativo ou (B)atch ? "
+           ACCEPT WS-MODO
+
+           IF WS-MODO = 'B' OR WS-MODO = 'b'
+               PERFORM PROCESSAR-BATCH-PARAG
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO-PARAG
+           END-IF
+
+           ADD WS-TOTAL-SESSAO TO WS-TOTAL-DIA
+           PERFORM GRAVAR-TOTAL-DIA-PARAG
+           PERFORM EXIBIR-RELATORIO-USO-MATERIAL-PARAG
+
+           GOBACK.
+
+       PROCESSAR-INTERATIVO-PARAG.
+           MOVE 'S' TO WS-OUTRA-PECA
+           PERFORM UNTIL WS-OUTRA-PECA = 'N' OR WS-OUTRA-PECA = 'n'
+               DISPLAY "Forma: 1-Quadrado 2-Retangulo 3-Triangulo "
+                   "4-Circulo"
+               ACCEPT WS-FORMA
+
+               PERFORM SELECIONAR-UNIDADE-PARAG
+
+               EVALUATE WS-FORMA
+                   WHEN 1
+                       DISPLAY "Lado: "
+                       ACCEPT LARGURA
+                       COMPUTE WS-LARGURA-CM =
+                           LARGURA * WS-FATOR-CONV
+                       COMPUTE AREA-RESULT =
+                           WS-LARGURA-CM * WS-LARGURA-CM
+                   WHEN 2
+                       PERFORM ACEITAR-DIMENSOES-PARAG
+                       COMPUTE AREA-RESULT =
+                           WS-LARGURA-CM * WS-ALTURA-CM
+                   WHEN 3
+                       DISPLAY "Base: "
+                       ACCEPT LARGURA
+                       DISPLAY "Altura: "
+                       ACCEPT ALTURA
+                       COMPUTE WS-LARGURA-CM =
+                           LARGURA * WS-FATOR-CONV
+                       COMPUTE WS-ALTURA-CM = ALTURA * WS-FATOR-CONV
+                       COMPUTE AREA-RESULT =
+                           (WS-LARGURA-CM * WS-ALTURA-CM) / 2
+                   WHEN 4
+                       DISPLAY "Raio: "
+                       ACCEPT LARGURA
+                       COMPUTE WS-LARGURA-CM =
+                           LARGURA * WS-FATOR-CONV
+                       COMPUTE AREA-RESULT =
+                           WS-PI * WS-LARGURA-CM * WS-LARGURA-CM
+                   WHEN OTHER
+                       DISPLAY "FORMA INVALIDA. USANDO RETANGULO."
+                       PERFORM ACEITAR-DIMENSOES-PARAG
+                       COMPUTE AREA-RESULT =
+                           WS-LARGURA-CM * WS-ALTURA-CM
+               END-EVALUATE
+
+               DISPLAY "Area (cm2)   : "  AREA-RESULT
+               ADD AREA-RESULT TO WS-TOTAL-SESSAO
+               PERFORM GRAVAR-AUDITORIA-PARAG
+
+               DISPLAY "CALCULAR OUTRA PECA? (S/N)"
+               ACCEPT WS-OUTRA-PECA
+           END-PERFORM.
+
+       SELECIONAR-UNIDADE-PARAG.
+           DISPLAY "Unidade: 1-Metros 2-Centimetros 3-Pes "
+               "4-Polegadas"
+           ACCEPT WS-UNIDADE
+           EVALUATE WS-UNIDADE
+               WHEN 1
+                   MOVE 100 TO WS-FATOR-CONV
+               WHEN 3
+                   MOVE 30.48 TO WS-FATOR-CONV
+               WHEN 4
+                   MOVE 2.54 TO WS-FATOR-CONV
+               WHEN OTHER
+                   MOVE 1 TO WS-FATOR-CONV
+           END-EVALUATE.
+
+       ACEITAR-DIMENSOES-PARAG.
            DISPLAY "Largura: "
-           ACCEPT LARGURA.
+           ACCEPT LARGURA
            DISPLAY "Altura: "
-           ACCEPT ALTURA.
+           ACCEPT ALTURA
+           COMPUTE WS-LARGURA-CM = LARGURA * WS-FATOR-CONV
+           COMPUTE WS-ALTURA-CM = ALTURA * WS-FATOR-CONV.
+
+       PROCESSAR-BATCH-PARAG.
+           OPEN INPUT CUT-LIST-FILE
+           IF WS-CUT-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO CUTLIST.DAT'
+           ELSE
+               OPEN OUTPUT AREA-REPORT-FILE
+               MOVE ZEROS TO WS-LINHA-NUM
+               MOVE 'RELATORIO DE AREAS - PECAS DE CORTE' TO
+                   AREA-REPORT-LINE
+               WRITE AREA-REPORT-LINE
+               PERFORM UNTIL WS-CUT-STATUS = '10'
+                   READ CUT-LIST-FILE
+                       AT END
+                           MOVE '10' TO WS-CUT-STATUS
+                       NOT AT END
+                           PERFORM CALCULAR-E-GRAVAR-LINHA-PARAG
+                   END-READ
+               END-PERFORM
+               MOVE SPACES TO AREA-REPORT-LINE
+               STRING 'TOTAL DE AREA DO LOTE (cm2): '
+                   WS-TOTAL-SESSAO
+                   DELIMITED BY SIZE INTO AREA-REPORT-LINE
+               WRITE AREA-REPORT-LINE
+               CLOSE CUT-LIST-FILE
+               CLOSE AREA-REPORT-FILE
+               DISPLAY 'RELATORIO GRAVADO EM AREA-REPORT.TXT'
+           END-IF.
+
+       CALCULAR-E-GRAVAR-LINHA-PARAG.
+           MOVE 1 TO WS-FORMA
+           ADD 1 TO WS-LINHA-NUM
+           MOVE CL-LARGURA TO LARGURA
+           MOVE CL-ALTURA TO ALTURA
            MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
-           DISPLAY "Area         : "  AREA-RESULT
-           STOP RUN.
+           ADD AREA-RESULT TO WS-TOTAL-SESSAO
+           MOVE SPACES TO AREA-REPORT-LINE
+           STRING 'PECA ' WS-LINHA-NUM
+               ' LARGURA=' CL-LARGURA
+               ' ALTURA=' CL-ALTURA
+               ' AREA=' AREA-RESULT
+               DELIMITED BY SIZE INTO AREA-REPORT-LINE
+           WRITE AREA-REPORT-LINE
+           PERFORM GRAVAR-AUDITORIA-PARAG.
+
+       GRAVAR-AUDITORIA-PARAG.
+           MOVE SPACES TO AUDIT-LOG-LINE
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE 'PROGG02' TO AUD-PROGRAMA
+           STRING 'FORMA=' WS-FORMA
+               ' LARGURA=' LARGURA
+               ' ALTURA=' ALTURA
+               ' AREA=' AREA-RESULT
+               DELIMITED BY SIZE INTO AUD-DADOS
+           WRITE AUDIT-LOG-LINE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR AUDITORIA: STATUS '
+                   WS-AUDIT-STATUS
+           END-IF
+           CLOSE AUDIT-LOG-FILE.
+
+       LER-TOTAL-DIA-PARAG.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE ZERO TO WS-TOTAL-DIA
+           OPEN INPUT DAILY-TOTAL-FILE
+           IF WS-DIA-STATUS = '00'
+               READ DAILY-TOTAL-FILE
+                   NOT AT END
+                       IF DT-DATA = WS-DATA-HOJE
+                           MOVE DT-TOTAL TO WS-TOTAL-DIA
+                       END-IF
+               END-READ
+               CLOSE DAILY-TOTAL-FILE
+           END-IF.
+
+       GRAVAR-TOTAL-DIA-PARAG.
+           MOVE SPACES TO DAILY-TOTAL-RECORD
+           MOVE WS-DATA-HOJE TO DT-DATA
+           MOVE WS-TOTAL-DIA TO DT-TOTAL
+           OPEN OUTPUT DAILY-TOTAL-FILE
+           WRITE DAILY-TOTAL-RECORD
+           IF WS-DIA-STATUS NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR TOTAL DO DIA: STATUS '
+                   WS-DIA-STATUS
+           END-IF
+           CLOSE DAILY-TOTAL-FILE.
+
+       EXIBIR-RELATORIO-USO-MATERIAL-PARAG.
+           DISPLAY ' '
+           DISPLAY 'RELATORIO DE USO DE MATERIAL DO DIA ' WS-DATA-HOJE
+           DISPLAY 'AREA CALCULADA NESTA SESSAO (cm2): '
+               WS-TOTAL-SESSAO
+           DISPLAY 'TOTAL ACUMULADO NO DIA (cm2)    : '
+               WS-TOTAL-DIA.
        END PROGRAM PROGG02.
