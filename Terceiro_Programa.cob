@@ -2,30 +2,260 @@
       * Author:
       * Date:
       * Purpose:
-      * Tectonics: cobc
+      * Tectonics: cobc -I copybooks
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGG03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO "STUDENT-GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SG-CHAVE
+               FILE STATUS IS WS-SG-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT BULK-ROSTER-FILE ASSIGN TO "BULK-ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BULK-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PROGG03-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+           COPY STUDENT REPLACING ==:PREFIX:== BY ==SG==.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDIT.
+       FD  BULK-ROSTER-FILE.
+       01  BULK-ROSTER-RECORD.
+           05 BR-ID     PIC X(10).
+           05 BR-NOME   PIC X(30).
+           05 BR-TERM   PIC X(10).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-DATA        PIC 9(08).
+           05 CKPT-SEQ         PIC 9(04).
        WORKING-STORAGE SECTION.
-       77 WRK-NOME       PIC X(30).
-       77 WRK-MATERIA    PIC X(15).
-       77 WRK-NOTA       PIC 9(02).
+           COPY STUDENT REPLACING ==:PREFIX:== BY ==WRK==.
+       77 WS-SG-STATUS      PIC X(02) VALUE SPACES.
+       77 WS-AUDIT-STATUS   PIC X(02) VALUE SPACES.
+       77 WS-BULK-STATUS    PIC X(02) VALUE SPACES.
+       77 WS-CKPT-STATUS    PIC X(02) VALUE SPACES.
+       77 WS-MODO           PIC X(01) VALUE SPACES.
+       77 WS-CONTINUAR      PIC X(01) VALUE 'S'.
+       77 WS-QTD-MATERIAS   PIC 9(03) VALUE ZERO.
+       77 WS-SOMA-NOTAS     PIC 9(05) VALUE ZERO.
+       77 WS-MEDIA          PIC 9(03)V99 VALUE ZERO.
+       01 WS-NOTA-VALIDA    PIC X(01) VALUE 'N'.
+           88 NOTA-VALIDA VALUE 'S'.
+       77 WS-SITUACAO       PIC X(09) VALUE SPACES.
+       77 WS-SEQ-ATUAL      PIC 9(04) VALUE ZERO.
+       77 WS-ULTIMO-CKPT    PIC 9(04) VALUE ZERO.
+       77 WS-CONTADOR-CKPT  PIC 9(04) VALUE ZERO.
+       77 WS-TAMANHO-CKPT   PIC 9(02) VALUE 5.
+       77 WS-CKPT-DATA-HOJE PIC 9(08) VALUE ZERO.
        PROCEDURE DIVISION.
+       MAIN-PARAG.
+           DISPLAY 'MODO: (I)NTERATIVO OU (L)OTE COM CHECKPOINT? '
+           ACCEPT WS-MODO
+
+           IF WS-MODO = 'L' OR WS-MODO = 'l'
+               PERFORM PROCESSAR-LOTE-PARAG
+           ELSE
+               PERFORM PROCESSAR-ALUNO-PARAG
+           END-IF
+
+           GOBACK.
+
+       PROCESSAR-ALUNO-PARAG.
            DISPLAY 'POR FAVOR, DIGITE SEU NOME: '
            ACCEPT WRK-NOME
 
-           DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
-           ACCEPT WRK-MATERIA
+           DISPLAY 'DIGITE A MATRICULA (ID) DO ALUNO: '
+           ACCEPT WRK-ID
+
+           DISPLAY 'DIGITE O PERIODO/TERMO LETIVO: '
+           ACCEPT WRK-TERM
+
+           PERFORM ACEITAR-MATERIAS-ALUNO-PARAG.
+
+       ACEITAR-MATERIAS-ALUNO-PARAG.
+           MOVE ZERO TO WS-QTD-MATERIAS
+           MOVE ZERO TO WS-SOMA-NOTAS
+           MOVE 'S' TO WS-CONTINUAR
+
+           PERFORM UNTIL WS-CONTINUAR = 'N' OR WS-CONTINUAR = 'n'
+               DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
+               ACCEPT WRK-MATERIA
+
+               PERFORM ACEITAR-NOTA-PARAG
+               PERFORM DETERMINAR-SITUACAO-PARAG
+
+               DISPLAY 'OLA ' WRK-NOME
+               'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
+               'E SUA NOTA FOI: ' WRK-NOTA ' - ' WS-SITUACAO
+
+               PERFORM SALVAR-NOTA-PARAG
+
+               ADD 1 TO WS-QTD-MATERIAS
+               ADD WRK-NOTA TO WS-SOMA-NOTAS
+
+               DISPLAY 'OUTRA MATERIA PARA O MESMO ALUNO? (S/N)'
+               ACCEPT WS-CONTINUAR
+           END-PERFORM
+
+           PERFORM CALCULAR-MEDIA-PARAG.
+
+       ACEITAR-NOTA-PARAG.
+           MOVE 'N' TO WS-NOTA-VALIDA
+           PERFORM UNTIL NOTA-VALIDA
+               DISPLAY 'INFORME A NOTA DESTA DISCIPLINA (0-10)'
+               ACCEPT WRK-NOTA
+               IF WRK-NOTA >= 0 AND WRK-NOTA <= 10
+                   MOVE 'S' TO WS-NOTA-VALIDA
+               ELSE
+                   DISPLAY 'NOTA INVALIDA. DIGITE UM VALOR DE 0 A 10.'
+               END-IF
+           END-PERFORM.
+
+       DETERMINAR-SITUACAO-PARAG.
+           IF WRK-NOTA >= 6
+               MOVE 'APROVADO' TO WS-SITUACAO
+           ELSE
+               MOVE 'REPROVADO' TO WS-SITUACAO
+           END-IF.
+
+       SALVAR-NOTA-PARAG.
+           OPEN I-O STUDENT-GRADES-FILE
+           IF WS-SG-STATUS = '35'
+               OPEN OUTPUT STUDENT-GRADES-FILE
+               CLOSE STUDENT-GRADES-FILE
+               OPEN I-O STUDENT-GRADES-FILE
+           END-IF
+
+           MOVE WRK-ID TO SG-ID
+           MOVE WRK-MATERIA TO SG-MATERIA
+           MOVE WRK-NOME TO SG-NOME
+           MOVE WRK-TERM TO SG-TERM
+           MOVE WRK-NOTA TO SG-NOTA
+
+           WRITE SG-RECORD
+               INVALID KEY
+                   REWRITE SG-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERRO AO GRAVAR A NOTA DO ALUNO'
+           END-WRITE
+
+           CLOSE STUDENT-GRADES-FILE
+
+           PERFORM GRAVAR-AUDITORIA-PARAG.
+
+       GRAVAR-AUDITORIA-PARAG.
+           MOVE SPACES TO AUDIT-LOG-LINE
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE 'PROGG03' TO AUD-PROGRAMA
+           STRING 'NOME=' WRK-NOME DELIMITED BY '  '
+               ' MATERIA=' DELIMITED BY SIZE
+               WRK-MATERIA DELIMITED BY '  '
+               ' NOTA=' WRK-NOTA
+               DELIMITED BY SIZE INTO AUD-DADOS
+           WRITE AUDIT-LOG-LINE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR AUDITORIA: STATUS '
+                   WS-AUDIT-STATUS
+           END-IF
+           CLOSE AUDIT-LOG-FILE.
+
+       CALCULAR-MEDIA-PARAG.
+           IF WS-QTD-MATERIAS > 0
+               DIVIDE WS-SOMA-NOTAS BY WS-QTD-MATERIAS
+                   GIVING WS-MEDIA ROUNDED
+               DISPLAY 'RESUMO DO ALUNO ' WRK-NOME
+               DISPLAY 'QUANTIDADE DE MATERIAS: ' WS-QTD-MATERIAS
+               DISPLAY 'MEDIA FINAL: ' WS-MEDIA
+               IF WS-MEDIA >= 6
+                   DISPLAY 'SITUACAO GERAL: APROVADO'
+               ELSE
+                   DISPLAY 'SITUACAO GERAL: REPROVADO'
+               END-IF
+           END-IF.
+
+       PROCESSAR-LOTE-PARAG.
+           PERFORM LER-CHECKPOINT-PARAG
+
+           MOVE ZERO TO WS-SEQ-ATUAL
+           MOVE ZERO TO WS-CONTADOR-CKPT
+
+           OPEN INPUT BULK-ROSTER-FILE
+           IF WS-BULK-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO BULK-ROSTER'
+           ELSE
+               IF WS-ULTIMO-CKPT > 0
+                   DISPLAY 'RETOMANDO A PARTIR DO ALUNO '
+                       WS-ULTIMO-CKPT
+               END-IF
+               PERFORM UNTIL WS-BULK-STATUS = '10'
+                   READ BULK-ROSTER-FILE
+                       AT END
+                           MOVE '10' TO WS-BULK-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-SEQ-ATUAL
+                           IF WS-SEQ-ATUAL > WS-ULTIMO-CKPT
+                               PERFORM PROCESSAR-ALUNO-LOTE-PARAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BULK-ROSTER-FILE
+               PERFORM GRAVAR-CHECKPOINT-PARAG
+               DISPLAY 'LOTE CONCLUIDO. TOTAL DE ALUNOS: ' WS-SEQ-ATUAL
+           END-IF.
+
+       PROCESSAR-ALUNO-LOTE-PARAG.
+           MOVE BR-ID TO WRK-ID
+           MOVE BR-NOME TO WRK-NOME
+           MOVE BR-TERM TO WRK-TERM
+
+           DISPLAY 'ALUNO ' WS-SEQ-ATUAL ': ' WRK-NOME
+
+           PERFORM ACEITAR-MATERIAS-ALUNO-PARAG
 
-           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
-           ACCEPT WRK-NOTA
+           ADD 1 TO WS-CONTADOR-CKPT
+           IF WS-CONTADOR-CKPT >= WS-TAMANHO-CKPT
+               MOVE WS-SEQ-ATUAL TO WS-ULTIMO-CKPT
+               PERFORM GRAVAR-CHECKPOINT-PARAG
+               MOVE ZERO TO WS-CONTADOR-CKPT
+           END-IF.
 
-           DISPLAY 'OLA ' WRK-NOME
-           'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
-           'E SUA NOTA FOI: ' WRK-NOTA.
+       LER-CHECKPOINT-PARAG.
+           ACCEPT WS-CKPT-DATA-HOJE FROM DATE YYYYMMDD
+           MOVE ZERO TO WS-ULTIMO-CKPT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-DATA = WS-CKPT-DATA-HOJE
+                           MOVE CKPT-SEQ TO WS-ULTIMO-CKPT
+                       ELSE
+                           DISPLAY 'CHECKPOINT DE OUTRA DATA. '
+                               'INICIANDO LOTE DO ZERO.'
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
-           GOBACK
-           STOP RUN.
+       GRAVAR-CHECKPOINT-PARAG.
+           MOVE WS-SEQ-ATUAL TO WS-ULTIMO-CKPT
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CKPT-DATA-HOJE TO CKPT-DATA
+           MOVE WS-ULTIMO-CKPT TO CKPT-SEQ
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
        END PROGRAM PROGG03.
