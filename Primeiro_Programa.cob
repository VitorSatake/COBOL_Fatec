@@ -6,21 +6,119 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGG01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNIN-LOG-FILE ASSIGN TO "SIGNIN-LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  SIGNIN-LOG-FILE.
+       01  SIGNIN-LOG-LINE   PIC X(80).
+       FD  ROSTER-FILE.
+       01  ROSTER-NOME       PIC X(20).
+       FD  AUDIT-LOG-FILE.
+           COPY AUDIT.
        WORKING-STORAGE SECTION.
        01 WS-MENSAGEM PIC X(20) VALUE SPACES.
        01 WS-NOME     PIC X(20) VALUE SPACES.
+       01 WS-MODO     PIC X(01) VALUE SPACES.
+       01 WS-LOG-STATUS    PIC X(02) VALUE SPACES.
+       01 WS-ROSTER-STATUS PIC X(02) VALUE SPACES.
+       01 WS-AUDIT-STATUS  PIC X(02) VALUE SPACES.
+       01 WS-DATA-HORA.
+           05 WS-DATA      PIC 9(08).
+           05 WS-HORA      PIC 9(08).
        PROCEDURE DIVISION.
        PRIMEIRA-SECAO.
        PRIMEIRO-PARAG.
        MAIN-PROCEDURE.
            MOVE 'Como vai mundo!' TO WS-MENSAGEM.
            DISPLAY WS-MENSAGEM.
-           DISPLAY 'Por favor, digite seu nome:'.
-           ACCEPT WS-NOME.
-           DISPLAY 'Prazer em conhecê-lo, ' WS-NOME.
+           DISPLAY 'Modo: (I)nterativo ou (B)atch de roster ? '.
+           ACCEPT WS-MODO.
+
+           IF WS-MODO = 'B' OR WS-MODO = 'b'
+               PERFORM PROCESSAR-ROSTER-PARAG
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO-PARAG
+           END-IF
+
            MOVE 'Tenha um ótimo dia' TO WS-MENSAGEM.
            DISPLAY WS-MENSAGEM.
-           STOP RUN.
+           GOBACK.
+
+       PROCESSAR-INTERATIVO-PARAG.
+           MOVE SPACES TO WS-NOME
+           PERFORM UNTIL WS-NOME NOT = SPACES
+               DISPLAY 'Por favor, digite seu nome:'
+               ACCEPT WS-NOME
+               IF WS-NOME = SPACES
+                   DISPLAY 'Nome nao pode ser vazio. Tente novamente.'
+               END-IF
+           END-PERFORM
+           DISPLAY 'Prazer em conhecê-lo, ' WS-NOME
+           PERFORM REGISTRAR-ENTRADA-PARAG.
+
+       PROCESSAR-ROSTER-PARAG.
+           OPEN INPUT ROSTER-FILE
+           IF WS-ROSTER-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO ROSTER.DAT'
+           ELSE
+               PERFORM UNTIL WS-ROSTER-STATUS = '10'
+                   READ ROSTER-FILE
+                       AT END
+                           MOVE '10' TO WS-ROSTER-STATUS
+                       NOT AT END
+                           MOVE ROSTER-NOME TO WS-NOME
+                           DISPLAY 'Prazer em conhecê-lo, ' WS-NOME
+                           PERFORM REGISTRAR-ENTRADA-PARAG
+                   END-READ
+               END-PERFORM
+               CLOSE ROSTER-FILE
+           END-IF.
+
+       REGISTRAR-ENTRADA-PARAG.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA FROM TIME
+           OPEN EXTEND SIGNIN-LOG-FILE
+           IF WS-LOG-STATUS = '35'
+               OPEN OUTPUT SIGNIN-LOG-FILE
+           END-IF
+           MOVE SPACES TO SIGNIN-LOG-LINE
+           STRING WS-NOME DELIMITED BY '  '
+               ' - ' DELIMITED BY SIZE
+               WS-DATA DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               WS-HORA DELIMITED BY SIZE
+               INTO SIGNIN-LOG-LINE
+           WRITE SIGNIN-LOG-LINE
+           CLOSE SIGNIN-LOG-FILE
+           PERFORM GRAVAR-AUDITORIA-PARAG.
+
+       GRAVAR-AUDITORIA-PARAG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-LINE
+           MOVE 'PROGG01' TO AUD-PROGRAMA
+           MOVE WS-DATA TO AUD-DATA
+           MOVE WS-HORA TO AUD-HORA
+           STRING 'NOME=' DELIMITED BY SIZE
+               WS-NOME DELIMITED BY '  '
+               INTO AUD-DADOS
+           WRITE AUDIT-LOG-LINE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR AUDITORIA: STATUS '
+                   WS-AUDIT-STATUS
+           END-IF
+           CLOSE AUDIT-LOG-FILE.
        END PROGRAM PROGG01.
