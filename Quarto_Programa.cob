@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGG04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO "STUDENT-GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SG-CHAVE
+               FILE STATUS IS WS-SG-STATUS.
+           SELECT TRANSCRIPT-REPORT-FILE ASSIGN TO "TRANSCRIPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADES-FILE.
+           COPY STUDENT REPLACING ==:PREFIX:== BY ==SG==.
+       FD  TRANSCRIPT-REPORT-FILE.
+       01  TRANSCRIPT-LINE   PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WS-SG-STATUS      PIC X(02) VALUE SPACES.
+       77 WS-REPORT-STATUS  PIC X(02) VALUE SPACES.
+       77 WS-ID-ANTERIOR    PIC X(10) VALUE SPACES.
+       77 WS-PAGINA         PIC 9(03) VALUE ZERO.
+       77 WS-QTD-MATERIAS   PIC 9(03) VALUE ZERO.
+       77 WS-SOMA-NOTAS     PIC 9(05) VALUE ZERO.
+       77 WS-MEDIA          PIC 9(03)V99 VALUE ZERO.
+       77 WS-TEM-ALUNO      PIC X(01) VALUE 'N'.
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE SPACES TO WS-ID-ANTERIOR
+           MOVE ZERO TO WS-PAGINA
+           MOVE 'N' TO WS-TEM-ALUNO
+           OPEN INPUT STUDENT-GRADES-FILE
+           IF WS-SG-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR STUDENT-GRADES.DAT'
+           ELSE
+               OPEN OUTPUT TRANSCRIPT-REPORT-FILE
+               PERFORM UNTIL WS-SG-STATUS = '10'
+                   READ STUDENT-GRADES-FILE NEXT RECORD
+                       AT END
+                           MOVE '10' TO WS-SG-STATUS
+                       NOT AT END
+                           PERFORM PROCESSAR-REGISTRO-PARAG
+                   END-READ
+               END-PERFORM
+               IF WS-TEM-ALUNO = 'S'
+                   PERFORM IMPRIMIR-RODAPE-PARAG
+               END-IF
+               CLOSE STUDENT-GRADES-FILE
+               CLOSE TRANSCRIPT-REPORT-FILE
+               DISPLAY 'TRANSCRIPT GRAVADO EM TRANSCRIPT.TXT'
+           END-IF
+
+           GOBACK.
+
+       PROCESSAR-REGISTRO-PARAG.
+           IF SG-ID NOT = WS-ID-ANTERIOR
+               IF WS-TEM-ALUNO = 'S'
+                   PERFORM IMPRIMIR-RODAPE-PARAG
+               END-IF
+               PERFORM IMPRIMIR-CABECALHO-PARAG
+               MOVE SG-ID TO WS-ID-ANTERIOR
+               MOVE 'S' TO WS-TEM-ALUNO
+           END-IF
+
+           PERFORM IMPRIMIR-LINHA-MATERIA-PARAG.
+
+       IMPRIMIR-CABECALHO-PARAG.
+           ADD 1 TO WS-PAGINA
+           MOVE ZERO TO WS-QTD-MATERIAS
+           MOVE ZERO TO WS-SOMA-NOTAS
+
+           MOVE SPACES TO TRANSCRIPT-LINE
+           STRING '================ HISTORICO ESCOLAR ============'
+               DELIMITED BY SIZE INTO TRANSCRIPT-LINE
+           WRITE TRANSCRIPT-LINE
+
+           MOVE SPACES TO TRANSCRIPT-LINE
+           STRING 'PAGINA: ' WS-PAGINA
+               DELIMITED BY SIZE INTO TRANSCRIPT-LINE
+           WRITE TRANSCRIPT-LINE
+
+           MOVE SPACES TO TRANSCRIPT-LINE
+           STRING 'ALUNO: ' SG-NOME DELIMITED BY '  '
+               '  MATRICULA: ' DELIMITED BY SIZE
+               SG-ID DELIMITED BY '  '
+               INTO TRANSCRIPT-LINE
+           WRITE TRANSCRIPT-LINE
+
+           MOVE SPACES TO TRANSCRIPT-LINE
+           STRING 'PERIODO: ' SG-TERM DELIMITED BY '  '
+               INTO TRANSCRIPT-LINE
+           WRITE TRANSCRIPT-LINE
+
+           MOVE SPACES TO TRANSCRIPT-LINE
+           STRING '--------------------------------------------------'
+               DELIMITED BY SIZE INTO TRANSCRIPT-LINE
+           WRITE TRANSCRIPT-LINE.
+
+       IMPRIMIR-LINHA-MATERIA-PARAG.
+           ADD 1 TO WS-QTD-MATERIAS
+           ADD SG-NOTA TO WS-SOMA-NOTAS
+
+           MOVE SPACES TO TRANSCRIPT-LINE
+           IF SG-NOTA >= 6
+               STRING 'MATERIA: ' SG-MATERIA DELIMITED BY '  '
+                   '  NOTA: ' DELIMITED BY SIZE
+                   SG-NOTA DELIMITED BY SIZE
+                   '  SITUACAO: APROVADO' DELIMITED BY SIZE
+                   INTO TRANSCRIPT-LINE
+           ELSE
+               STRING 'MATERIA: ' SG-MATERIA DELIMITED BY '  '
+                   '  NOTA: ' DELIMITED BY SIZE
+                   SG-NOTA DELIMITED BY SIZE
+                   '  SITUACAO: REPROVADO' DELIMITED BY SIZE
+                   INTO TRANSCRIPT-LINE
+           END-IF
+           WRITE TRANSCRIPT-LINE.
+
+       IMPRIMIR-RODAPE-PARAG.
+           IF WS-QTD-MATERIAS > 0
+               DIVIDE WS-SOMA-NOTAS BY WS-QTD-MATERIAS
+                   GIVING WS-MEDIA ROUNDED
+           END-IF
+
+           MOVE SPACES TO TRANSCRIPT-LINE
+           STRING '--------------------------------------------------'
+               DELIMITED BY SIZE INTO TRANSCRIPT-LINE
+           WRITE TRANSCRIPT-LINE
+
+           MOVE SPACES TO TRANSCRIPT-LINE
+           STRING 'TOTAL DE MATERIAS: ' WS-QTD-MATERIAS
+               '   MEDIA FINAL: ' DELIMITED BY SIZE
+               WS-MEDIA DELIMITED BY SIZE
+               INTO TRANSCRIPT-LINE
+           WRITE TRANSCRIPT-LINE
+
+           MOVE SPACES TO TRANSCRIPT-LINE
+           STRING '================ FIM DA PAGINA ' WS-PAGINA
+               ' ================' DELIMITED BY SIZE
+               INTO TRANSCRIPT-LINE
+           WRITE TRANSCRIPT-LINE
+
+           MOVE SPACES TO TRANSCRIPT-LINE
+           WRITE TRANSCRIPT-LINE.
+       END PROGRAM PROGG04.
