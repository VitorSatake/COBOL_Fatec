@@ -0,0 +1,13 @@
+      ******************************************************************
+      * STUDENT.CPY
+      * Shared student-grade record layout used by PROGG03 and any
+      * other program that reads or writes student grade data.
+      * COPY STUDENT REPLACING ==:PREFIX:== BY ==xxx==.
+      ******************************************************************
+       01  :PREFIX:-RECORD.
+           05 :PREFIX:-CHAVE.
+               10 :PREFIX:-ID       PIC X(10).
+               10 :PREFIX:-MATERIA  PIC X(15).
+           05 :PREFIX:-NOME         PIC X(30).
+           05 :PREFIX:-TERM         PIC X(10).
+           05 :PREFIX:-NOTA         PIC 9(02).
