@@ -0,0 +1,14 @@
+      ******************************************************************
+      * AUDIT.CPY
+      * Shared shop-wide transaction audit log record. Every program
+      * appends one line per transaction to AUDITLOG.DAT: which
+      * program ran, when, and what it accepted from the operator.
+      ******************************************************************
+       01  AUDIT-LOG-LINE.
+           05 AUD-PROGRAMA   PIC X(08).
+           05 FILLER         PIC X(01) VALUE SPACE.
+           05 AUD-DATA       PIC 9(08).
+           05 FILLER         PIC X(01) VALUE SPACE.
+           05 AUD-HORA       PIC 9(08).
+           05 FILLER         PIC X(01) VALUE SPACE.
+           05 AUD-DADOS      PIC X(70).
