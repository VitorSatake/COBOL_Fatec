@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGG00.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO   PIC 9(01) VALUE ZERO.
+       77 WS-SAIR    PIC X(01) VALUE 'N'.
+       PROCEDURE DIVISION.
+       MENU-PARAG.
+           PERFORM UNTIL WS-SAIR = 'S' OR WS-SAIR = 's'
+               DISPLAY ' '
+               DISPLAY '========================================'
+               DISPLAY '  MENU PRINCIPAL'
+               DISPLAY '  1 - Saudacao / Registro de Ponto'
+               DISPLAY '  2 - Calculo de Area'
+               DISPLAY '  3 - Lancamento de Notas'
+               DISPLAY '  4 - Historico Escolar (Transcript)'
+               DISPLAY '  5 - Sair'
+               DISPLAY '========================================'
+               DISPLAY 'Escolha uma opcao: '
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       CALL 'PROGG01'
+                   WHEN 2
+                       CALL 'PROGG02'
+                   WHEN 3
+                       CALL 'PROGG03'
+                   WHEN 4
+                       CALL 'PROGG04'
+                   WHEN 5
+                       MOVE 'S' TO WS-SAIR
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA. TENTE NOVAMENTE.'
+               END-EVALUATE
+           END-PERFORM
+
+           DISPLAY 'ENCERRANDO O SISTEMA. ATE LOGO!'
+           STOP RUN.
+       END PROGRAM PROGG00.
